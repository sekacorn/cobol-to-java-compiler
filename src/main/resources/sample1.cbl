@@ -1,14 +1,465 @@
-IDENTIFICATION DIVISION.
-   PROGRAM-ID. SAMPLE1.
-   DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01 VAR1 PIC 9(4).
-   01 VAR2 PIC X(10).
-   PROCEDURE DIVISION.
-       DISPLAY "Enter a number:".
-       ACCEPT VAR1.
-       IF VAR1 > 100 THEN
-           DISPLAY "Number is greater than 100."
-       ELSE
-           DISPLAY "Number is 100 or less.".
-       STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+   PROGRAM-ID. SAMPLE1.
+   ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+       SELECT TRAN-FILE ASSIGN TO "TRANIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANIN-STATUS.
+       SELECT RPT-FILE ASSIGN TO "RPTOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPTOUT-STATUS.
+       SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARMIN-STATUS.
+       SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDITOUT-STATUS.
+       SELECT OPTIONAL CKPT-IN-FILE ASSIGN TO "CKPTIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPTIN-STATUS.
+       SELECT CKPT-OUT-FILE ASSIGN TO "CKPTOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPTOUT-STATUS.
+       SELECT REJECT-FILE ASSIGN TO "REJOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJOUT-STATUS.
+       SELECT LOW-FILE ASSIGN TO "TIERLOW"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TIERLOW-STATUS.
+       SELECT NORMAL-FILE ASSIGN TO "TIERNORM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TIERNORM-STATUS.
+       SELECT ELEVATED-FILE ASSIGN TO "TIERELEV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TIERELEV-STATUS.
+       SELECT CRITICAL-FILE ASSIGN TO "TIERCRIT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TIERCRIT-STATUS.
+       SELECT EXTRACT-FILE ASSIGN TO "EXTOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXTOUT-STATUS.
+   DATA DIVISION.
+   FILE SECTION.
+   FD  TRAN-FILE.
+   01  TRAN-RECORD.
+       COPY TRANREC.
+   FD  RPT-FILE.
+   01  RPT-RECORD PIC X(80).
+   FD  PARM-FILE.
+   01  PARM-RECORD.
+       COPY PARMREC.
+   FD  AUDIT-FILE.
+   01  AUDIT-RECORD.
+       COPY AUDITREC.
+   FD  CKPT-IN-FILE.
+   01  CKPT-IN-RECORD.
+       COPY CKPTIREC.
+   FD  CKPT-OUT-FILE.
+   01  CKPT-OUT-RECORD.
+       COPY CKPTOREC.
+   FD  REJECT-FILE.
+   01  REJECT-RECORD.
+       COPY REJECTREC.
+   FD  LOW-FILE.
+   01  LOW-RECORD PIC X(80).
+   FD  NORMAL-FILE.
+   01  NORMAL-RECORD PIC X(80).
+   FD  ELEVATED-FILE.
+   01  ELEVATED-RECORD PIC X(80).
+   FD  CRITICAL-FILE.
+   01  CRITICAL-RECORD PIC X(80).
+   FD  EXTRACT-FILE.
+   01  EXTRACT-RECORD.
+       COPY EXTRACTREC.
+   WORKING-STORAGE SECTION.
+   01 WS-TRANIN-STATUS PIC XX.
+   01 WS-RPTOUT-STATUS PIC XX.
+   01 WS-PARMIN-STATUS PIC XX.
+   01 WS-AUDITOUT-STATUS PIC XX.
+   01 WS-CKPTIN-STATUS PIC XX.
+   01 WS-CKPTOUT-STATUS PIC XX.
+   01 WS-REJOUT-STATUS PIC XX.
+   01 WS-TIERLOW-STATUS PIC XX.
+   01 WS-TIERNORM-STATUS PIC XX.
+   01 WS-TIERELEV-STATUS PIC XX.
+   01 WS-TIERCRIT-STATUS PIC XX.
+   01 WS-EXTOUT-STATUS PIC XX.
+   01 WS-EOF-FLAG PIC X VALUE "N".
+       88 END-OF-FILE VALUE "Y".
+   01 WS-RESTART-FLAG PIC X VALUE "N".
+       88 RESTART-RUN VALUE "Y".
+   01 WS-SKIP-COUNT PIC 9(9) VALUE 0.
+   01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0001.
+   01 WS-RESULT-TEXT PIC X(30).
+   01 WS-OUTCOME-CODE PIC X(20).
+   01 WS-LOW-BREAK PIC 9(4) VALUE 0050.
+   01 WS-NORMAL-BREAK PIC 9(4) VALUE 0100.
+   01 WS-ELEVATED-BREAK PIC 9(4) VALUE 0500.
+   01 WS-TIER-CODE PIC X(8).
+   01 WS-RUN-TIMESTAMP PIC X(21).
+   01 WS-RUN-DATE PIC X(8).
+   01 WS-RECORD-COUNT PIC 9(9) VALUE 0.
+   01 WS-LOW-COUNT PIC 9(9) VALUE 0.
+   01 WS-NORMAL-COUNT PIC 9(9) VALUE 0.
+   01 WS-ELEVATED-COUNT PIC 9(9) VALUE 0.
+   01 WS-CRITICAL-COUNT PIC 9(9) VALUE 0.
+   01 WS-AMOUNT-TOTAL PIC 9(9) VALUE 0.
+   01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+   01 WS-VALID-FLAG PIC X VALUE "Y".
+       88 RECORD-IS-VALID VALUE "Y".
+   01 WS-REJECT-REASON PIC X(20).
+   01 WS-SUMMARY-NUM PIC Z(8)9.
+   01 WS-CHECK-STATUS PIC XX.
+   01 WS-CHECK-NAME PIC X(8).
+   PROCEDURE DIVISION.
+   0000-MAIN.
+       PERFORM 1000-INITIALIZE
+       PERFORM 2000-PROCESS-TRAN UNTIL END-OF-FILE
+       PERFORM 3000-FINALIZE
+       STOP RUN.
+
+   1000-INITIALIZE.
+       OPEN INPUT TRAN-FILE
+       MOVE WS-TRANIN-STATUS TO WS-CHECK-STATUS
+       MOVE "TRANIN" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       PERFORM 1050-CHECK-RESTART
+       IF RESTART-RUN THEN
+           OPEN EXTEND RPT-FILE
+           OPEN EXTEND AUDIT-FILE
+           OPEN EXTEND REJECT-FILE
+           OPEN EXTEND LOW-FILE
+           OPEN EXTEND NORMAL-FILE
+           OPEN EXTEND ELEVATED-FILE
+           OPEN EXTEND CRITICAL-FILE
+           OPEN EXTEND EXTRACT-FILE
+       ELSE
+           OPEN OUTPUT RPT-FILE
+           OPEN OUTPUT AUDIT-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN OUTPUT LOW-FILE
+           OPEN OUTPUT NORMAL-FILE
+           OPEN OUTPUT ELEVATED-FILE
+           OPEN OUTPUT CRITICAL-FILE
+           OPEN OUTPUT EXTRACT-FILE
+       END-IF
+       MOVE WS-RPTOUT-STATUS TO WS-CHECK-STATUS
+       MOVE "RPTOUT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-AUDITOUT-STATUS TO WS-CHECK-STATUS
+       MOVE "AUDITOUT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-REJOUT-STATUS TO WS-CHECK-STATUS
+       MOVE "REJOUT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-TIERLOW-STATUS TO WS-CHECK-STATUS
+       MOVE "TIERLOW" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-TIERNORM-STATUS TO WS-CHECK-STATUS
+       MOVE "TIERNORM" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-TIERELEV-STATUS TO WS-CHECK-STATUS
+       MOVE "TIERELEV" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-TIERCRIT-STATUS TO WS-CHECK-STATUS
+       MOVE "TIERCRIT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-EXTOUT-STATUS TO WS-CHECK-STATUS
+       MOVE "EXTOUT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       OPEN OUTPUT CKPT-OUT-FILE
+       MOVE WS-CKPTOUT-STATUS TO WS-CHECK-STATUS
+       MOVE "CKPTOUT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+       MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE
+       PERFORM 1100-READ-PARMS
+       PERFORM 1200-SKIP-PROCESSED-RECORDS
+       PERFORM 2900-READ-TRAN.
+
+   1010-VERIFY-OPEN.
+       IF WS-CHECK-STATUS NOT = "00" THEN
+           DISPLAY "SAMPLE1: OPEN FAILED FOR " WS-CHECK-NAME
+               " - FILE STATUS " WS-CHECK-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+
+   1050-CHECK-RESTART.
+       OPEN INPUT CKPT-IN-FILE
+       EVALUATE WS-CKPTIN-STATUS
+           WHEN "00"
+               READ CKPT-IN-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       SET RESTART-RUN TO TRUE
+                       MOVE CKI-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE CKI-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE CKI-LOW-COUNT TO WS-LOW-COUNT
+                       MOVE CKI-NORMAL-COUNT TO WS-NORMAL-COUNT
+                       MOVE CKI-ELEVATED-COUNT TO WS-ELEVATED-COUNT
+                       MOVE CKI-CRITICAL-COUNT TO WS-CRITICAL-COUNT
+                       MOVE CKI-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKI-AMOUNT-TOTAL TO WS-AMOUNT-TOTAL
+               END-READ
+               CLOSE CKPT-IN-FILE
+           WHEN "05"
+               CONTINUE
+           WHEN OTHER
+               DISPLAY "SAMPLE1: OPEN FAILED FOR CKPTIN - FILE STATUS "
+                   WS-CKPTIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+       END-EVALUATE.
+
+   1100-READ-PARMS.
+       OPEN INPUT PARM-FILE
+       IF WS-PARMIN-STATUS = "00" THEN
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   MOVE PARM-LOW-BREAK TO WS-LOW-BREAK
+                   MOVE PARM-NORMAL-BREAK TO WS-NORMAL-BREAK
+                   MOVE PARM-ELEVATED-BREAK TO WS-ELEVATED-BREAK
+                   PERFORM 1110-VERIFY-BREAK-ORDER
+           END-READ
+           CLOSE PARM-FILE
+       END-IF.
+
+   1110-VERIFY-BREAK-ORDER.
+       IF WS-LOW-BREAK > WS-NORMAL-BREAK
+               OR WS-NORMAL-BREAK > WS-ELEVATED-BREAK THEN
+           DISPLAY "SAMPLE1: PARMIN BREAK POINTS OUT OF ORDER - "
+               "LOW=" WS-LOW-BREAK " NORMAL=" WS-NORMAL-BREAK
+               " ELEVATED=" WS-ELEVATED-BREAK
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+
+   1200-SKIP-PROCESSED-RECORDS.
+       PERFORM WS-SKIP-COUNT TIMES
+           READ TRAN-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+       END-PERFORM
+       IF RESTART-RUN AND WS-SKIP-COUNT > 0 AND NOT END-OF-FILE THEN
+           PERFORM 1260-VERIFY-CHECKPOINT
+       END-IF.
+
+   1260-VERIFY-CHECKPOINT.
+       IF VAR2 NOT = CKI-LAST-TRAN-ID OR VAR1 NOT = CKI-LAST-AMOUNT THEN
+           DISPLAY "SAMPLE1: CHECKPOINT MISMATCH - TRANIN DOES NOT "
+               "MATCH LAST CHECKPOINTED RECORD. ABORTING RESTART."
+           MOVE 16 TO RETURN-CODE
+           STOP RUN
+       END-IF.
+
+   2000-PROCESS-TRAN.
+       ADD 1 TO WS-RECORD-COUNT
+       PERFORM 2050-VALIDATE-RECORD
+       IF RECORD-IS-VALID THEN
+           PERFORM 2100-CLASSIFY-AND-REPORT
+           PERFORM 2800-WRITE-AUDIT
+       ELSE
+           PERFORM 2500-WRITE-REJECT
+       END-IF
+       IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0 THEN
+           PERFORM 2700-WRITE-CHECKPOINT
+       END-IF
+       PERFORM 2900-READ-TRAN.
+
+   2050-VALIDATE-RECORD.
+       SET RECORD-IS-VALID TO TRUE
+       MOVE SPACES TO WS-REJECT-REASON
+       IF VAR1 NOT NUMERIC THEN
+           MOVE "N" TO WS-VALID-FLAG
+           MOVE "NON-NUMERIC-AMOUNT" TO WS-REJECT-REASON
+       ELSE IF VAR1 = 0 THEN
+           MOVE "N" TO WS-VALID-FLAG
+           MOVE "ZERO-AMOUNT" TO WS-REJECT-REASON
+       ELSE IF VAR2 = SPACES THEN
+           MOVE "N" TO WS-VALID-FLAG
+           MOVE "MISSING-TRAN-ID" TO WS-REJECT-REASON
+       END-IF.
+
+   2100-CLASSIFY-AND-REPORT.
+       ADD VAR1 TO WS-AMOUNT-TOTAL
+       EVALUATE TRUE
+           WHEN VAR1 <= WS-LOW-BREAK
+               MOVE "Tier: LOW."      TO WS-RESULT-TEXT
+               MOVE "LOW"             TO WS-OUTCOME-CODE
+               MOVE "LOW"             TO WS-TIER-CODE
+               ADD 1 TO WS-LOW-COUNT
+           WHEN VAR1 <= WS-NORMAL-BREAK
+               MOVE "Tier: NORMAL."   TO WS-RESULT-TEXT
+               MOVE "NORMAL"          TO WS-OUTCOME-CODE
+               MOVE "NORMAL"          TO WS-TIER-CODE
+               ADD 1 TO WS-NORMAL-COUNT
+           WHEN VAR1 <= WS-ELEVATED-BREAK
+               MOVE "Tier: ELEVATED." TO WS-RESULT-TEXT
+               MOVE "ELEVATED"        TO WS-OUTCOME-CODE
+               MOVE "ELEVATED"        TO WS-TIER-CODE
+               ADD 1 TO WS-ELEVATED-COUNT
+           WHEN OTHER
+               MOVE "Tier: CRITICAL." TO WS-RESULT-TEXT
+               MOVE "CRITICAL"        TO WS-OUTCOME-CODE
+               MOVE "CRITICAL"        TO WS-TIER-CODE
+               ADD 1 TO WS-CRITICAL-COUNT
+       END-EVALUATE
+       MOVE SPACES TO RPT-RECORD
+       STRING VAR2 DELIMITED BY SIZE
+              "  " DELIMITED BY SIZE
+              WS-RESULT-TEXT DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+       PERFORM 2150-WRITE-TIER-STREAM
+       PERFORM 2160-WRITE-EXTRACT.
+
+   2150-WRITE-TIER-STREAM.
+       EVALUATE WS-TIER-CODE
+           WHEN "LOW"
+               MOVE RPT-RECORD TO LOW-RECORD
+               WRITE LOW-RECORD
+           WHEN "NORMAL"
+               MOVE RPT-RECORD TO NORMAL-RECORD
+               WRITE NORMAL-RECORD
+           WHEN "ELEVATED"
+               MOVE RPT-RECORD TO ELEVATED-RECORD
+               WRITE ELEVATED-RECORD
+           WHEN "CRITICAL"
+               MOVE RPT-RECORD TO CRITICAL-RECORD
+               WRITE CRITICAL-RECORD
+       END-EVALUATE.
+
+   2160-WRITE-EXTRACT.
+       MOVE VAR2 TO EXT-TRAN-ID
+       MOVE VAR1 TO EXT-AMOUNT
+       MOVE WS-TIER-CODE TO EXT-CLASSIFICATION
+       MOVE WS-RUN-DATE TO EXT-RUN-DATE
+       WRITE EXTRACT-RECORD.
+
+   2500-WRITE-REJECT.
+       ADD 1 TO WS-REJECT-COUNT
+       MOVE VAR2 TO REJ-TRAN-ID
+       MOVE VAR1 TO REJ-AMOUNT-RAW
+       MOVE WS-REJECT-REASON TO REJ-REASON-CODE
+       WRITE REJECT-RECORD.
+
+   2700-WRITE-CHECKPOINT.
+      *> Runs after every input record (valid or rejected) regardless
+      *> of RECORD-IS-VALID: WS-CHECKPOINT-INTERVAL is now 1 record so
+      *> the checkpoint never trails what has already been written to
+      *> RPT/AUDIT/tier-stream/EXTRACT/REJECT-FILE. On restart those
+      *> files are reopened with OPEN EXTEND, so any record processed
+      *> (posted or rejected) after the last checkpoint but before an
+      *> abend would otherwise be re-emitted as a duplicate row.
+      *> "Last record processed" here therefore includes rejects, not
+      *> just posted transactions.
+      *> CKPTOUT is closed and reopened OUTPUT (truncate-and-rewrite)
+      *> before every checkpoint so it always holds exactly the one
+      *> current checkpoint record, not one row per transaction -
+      *> otherwise 1050-CHECK-RESTART's startup cost on a restart
+      *> would scale with the size of the run that just abended.
+       CLOSE CKPT-OUT-FILE
+       OPEN OUTPUT CKPT-OUT-FILE
+       MOVE WS-CKPTOUT-STATUS TO WS-CHECK-STATUS
+       MOVE "CKPTOUT" TO WS-CHECK-NAME
+       PERFORM 1010-VERIFY-OPEN
+       MOVE WS-RECORD-COUNT TO CKO-RECORD-COUNT
+       MOVE WS-LOW-COUNT TO CKO-LOW-COUNT
+       MOVE WS-NORMAL-COUNT TO CKO-NORMAL-COUNT
+       MOVE WS-ELEVATED-COUNT TO CKO-ELEVATED-COUNT
+       MOVE WS-CRITICAL-COUNT TO CKO-CRITICAL-COUNT
+       MOVE WS-REJECT-COUNT TO CKO-REJECT-COUNT
+       MOVE WS-AMOUNT-TOTAL TO CKO-AMOUNT-TOTAL
+       MOVE VAR2 TO CKO-LAST-TRAN-ID
+       MOVE VAR1 TO CKO-LAST-AMOUNT
+       WRITE CKPT-OUT-RECORD.
+
+   2800-WRITE-AUDIT.
+       MOVE WS-RUN-TIMESTAMP TO AUD-RUN-TIMESTAMP
+       MOVE VAR2 TO AUD-TRAN-ID
+       MOVE VAR1 TO AUD-AMOUNT
+       MOVE WS-OUTCOME-CODE TO AUD-OUTCOME
+       WRITE AUDIT-RECORD.
+
+   2900-READ-TRAN.
+       READ TRAN-FILE
+           AT END SET END-OF-FILE TO TRUE
+       END-READ.
+
+   3000-FINALIZE.
+       PERFORM 3100-WRITE-SUMMARY
+       CLOSE TRAN-FILE
+       CLOSE RPT-FILE
+       CLOSE AUDIT-FILE
+       CLOSE CKPT-OUT-FILE
+       CLOSE REJECT-FILE
+       CLOSE LOW-FILE
+       CLOSE NORMAL-FILE
+       CLOSE ELEVATED-FILE
+       CLOSE CRITICAL-FILE
+       CLOSE EXTRACT-FILE.
+
+   3100-WRITE-SUMMARY.
+       MOVE SPACES TO RPT-RECORD
+       MOVE "=== SAMPLE1 RUN SUMMARY ===" TO RPT-RECORD
+       WRITE RPT-RECORD
+
+       MOVE WS-RECORD-COUNT TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Records processed . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+
+       MOVE WS-LOW-COUNT TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Tier LOW . . . . . . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+
+       MOVE WS-NORMAL-COUNT TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Tier NORMAL  . . . . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+
+       MOVE WS-ELEVATED-COUNT TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Tier ELEVATED  . . . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+
+       MOVE WS-CRITICAL-COUNT TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Tier CRITICAL  . . . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+
+       MOVE WS-AMOUNT-TOTAL TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Sum of amounts . . . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD
+
+       MOVE WS-REJECT-COUNT TO WS-SUMMARY-NUM
+       MOVE SPACES TO RPT-RECORD
+       STRING "Rejected . . . . . . . . . . : " DELIMITED BY SIZE
+              WS-SUMMARY-NUM DELIMITED BY SIZE
+           INTO RPT-RECORD
+       END-STRING
+       WRITE RPT-RECORD.
