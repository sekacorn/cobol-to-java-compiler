@@ -0,0 +1,11 @@
+      *> CKPTIREC - Checkpoint record read on restart (CKPTIN).
+      *> Layout mirrors CKPTOREC, the record SAMPLE1 writes out.
+       05 CKI-RECORD-COUNT   PIC 9(9).
+       05 CKI-LOW-COUNT      PIC 9(9).
+       05 CKI-NORMAL-COUNT   PIC 9(9).
+       05 CKI-ELEVATED-COUNT PIC 9(9).
+       05 CKI-CRITICAL-COUNT PIC 9(9).
+       05 CKI-REJECT-COUNT   PIC 9(9).
+       05 CKI-AMOUNT-TOTAL   PIC 9(9).
+       05 CKI-LAST-TRAN-ID   PIC X(10).
+       05 CKI-LAST-AMOUNT    PIC 9(4).
