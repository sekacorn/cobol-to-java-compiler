@@ -0,0 +1,12 @@
+      *> CKPTOREC - Checkpoint record SAMPLE1 writes out (CKPTOUT)
+      *> periodically during the run so a restart can resume past
+      *> already-processed records without reposting them.
+       05 CKO-RECORD-COUNT   PIC 9(9).
+       05 CKO-LOW-COUNT      PIC 9(9).
+       05 CKO-NORMAL-COUNT   PIC 9(9).
+       05 CKO-ELEVATED-COUNT PIC 9(9).
+       05 CKO-CRITICAL-COUNT PIC 9(9).
+       05 CKO-REJECT-COUNT   PIC 9(9).
+       05 CKO-AMOUNT-TOTAL   PIC 9(9).
+       05 CKO-LAST-TRAN-ID   PIC X(10).
+       05 CKO-LAST-AMOUNT    PIC 9(4).
