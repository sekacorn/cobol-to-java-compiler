@@ -0,0 +1,9 @@
+      *> EXTRACTREC - Fixed-width downstream extract record for
+      *> SAMPLE1. Stable interface for the GL posting job and the
+      *> reporting warehouse load to read SAMPLE1's classified
+      *> transactions without hand-keying results into their input
+      *> screens.
+       05 EXT-TRAN-ID       PIC X(10).
+       05 EXT-AMOUNT        PIC 9(4).
+       05 EXT-CLASSIFICATION PIC X(8).
+       05 EXT-RUN-DATE      PIC X(8).
