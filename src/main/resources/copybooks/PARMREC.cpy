@@ -0,0 +1,10 @@
+      *> PARMREC - Control-card layout for SAMPLE1 run-time parameters.
+      *> Lets operations move the tier break points without a
+      *> recompile. Three break points split VAR1 into four tiers:
+      *>   LOW      VAR1 <= PARM-LOW-BREAK
+      *>   NORMAL   PARM-LOW-BREAK      < VAR1 <= PARM-NORMAL-BREAK
+      *>   ELEVATED PARM-NORMAL-BREAK   < VAR1 <= PARM-ELEVATED-BREAK
+      *>   CRITICAL VAR1 > PARM-ELEVATED-BREAK
+       05 PARM-LOW-BREAK      PIC 9(4).
+       05 PARM-NORMAL-BREAK   PIC 9(4).
+       05 PARM-ELEVATED-BREAK PIC 9(4).
