@@ -0,0 +1,6 @@
+      *> REJECTREC - Reject record for SAMPLE1 input validation.
+      *> Holds the original ID/amount as read plus a reason code so
+      *> bad input never silently evaluates as "at or below threshold".
+       05 REJ-TRAN-ID      PIC X(10).
+       05 REJ-AMOUNT-RAW   PIC X(4).
+       05 REJ-REASON-CODE  PIC X(20).
