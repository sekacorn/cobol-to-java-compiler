@@ -0,0 +1,4 @@
+      *> TRANREC - Transaction record layout for SAMPLE1.
+      *> VAR2 carries the Account/Item-ID, VAR1 the amount.
+       05 VAR2 PIC X(10).
+       05 VAR1 PIC 9(4).
