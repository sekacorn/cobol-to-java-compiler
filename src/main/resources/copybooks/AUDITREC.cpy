@@ -0,0 +1,7 @@
+      *> AUDITREC - Audit trail record for SAMPLE1.
+      *> One row per transaction evaluated: run timestamp, the
+      *> account/item ID and amount evaluated, and the outcome.
+       05 AUD-RUN-TIMESTAMP PIC X(21).
+       05 AUD-TRAN-ID       PIC X(10).
+       05 AUD-AMOUNT        PIC 9(4).
+       05 AUD-OUTCOME       PIC X(20).
