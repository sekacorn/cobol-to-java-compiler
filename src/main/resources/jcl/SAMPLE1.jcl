@@ -0,0 +1,86 @@
+//SAMPLE1  JOB (ACCTNO),'SAMPLE1 NIGHTLY',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* SAMPLE1 - NIGHTLY TRANSACTION CLASSIFICATION BATCH RUN       *
+//*                                                               *
+//* STEP010 runs the SAMPLE1 program against the transaction     *
+//* extract, the operations-maintained parameter card, and the   *
+//* prior checkpoint (if any), producing the report, audit,      *
+//* reject, per-tier, and downstream extract outputs.            *
+//*                                                               *
+//* RESTART: after an abend, rerun this job with CKPTIN and every *
+//* DD below marked "(+1)/(0)" overridden from a new generation   *
+//* to the SAME generation the failed run created, with DISP      *
+//* changed from NEW to MOD, e.g. for RPTOUT:                     *
+//*     //RPTOUT DD DSN=PROD.SAMPLE1.RPTOUT(0),DISP=MOD            *
+//* This is what makes SAMPLE1's `OPEN EXTEND` on these files a   *
+//* real append instead of overwriting a brand-new, empty         *
+//* generation - DISP=MOD forces end-of-data positioning on       *
+//* OPEN OUTPUT too, so a normal (non-restart) run MUST allocate  *
+//* a fresh GDG generation (DISP=NEW) or it would silently append *
+//* onto the previous day's run forever. AUDITOUT is the one      *
+//* exception: it is a single ever-growing dataset by design      *
+//* (req003's audit trail is meant to span runs), so it always    *
+//* uses DISP=MOD against the same DSN, restart or not.           *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SAMPLE1
+//STEPLIB  DD   DSN=PROD.SAMPLE1.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.SAMPLE1.TRANIN,DISP=SHR
+//PARMIN   DD   DSN=PROD.SAMPLE1.PARMLIB(TIERS),DISP=SHR
+//CKPTIN   DD   DUMMY
+//*           OVERRIDE FOR A RESTART, e.g.:
+//*           DD   DSN=PROD.SAMPLE1.CKPT(0),DISP=SHR
+//CKPTOUT  DD   DSN=PROD.SAMPLE1.CKPT(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=0)
+//*           NEW GENERATION EACH RUN SO A NORMAL RUN STARTS
+//*           CLEAN; OVERRIDE TO (0),DISP=MOD ON A RESTART.
+//RPTOUT   DD   DSN=PROD.SAMPLE1.RPTOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*           PERMANENT CROSS-RUN AUDIT TRAIL (REQ003) - NOT A
+//*           PER-RUN GENERATION, RESTART OR NOT.
+//AUDITOUT DD   DSN=PROD.SAMPLE1.AUDITOUT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//*           NEW GENERATION EACH RUN; OVERRIDE TO (0),DISP=MOD
+//*           ON A RESTART.
+//REJOUT   DD   DSN=PROD.SAMPLE1.REJOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
+//*           NEW GENERATION EACH RUN; OVERRIDE TO (0),DISP=MOD
+//*           ON A RESTART. (Same pattern for TIERNORM/TIERELEV/
+//*           TIERCRIT/EXTOUT below.)
+//TIERLOW  DD   DSN=PROD.SAMPLE1.TIERLOW(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TIERNORM DD   DSN=PROD.SAMPLE1.TIERNORM(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TIERELEV DD   DSN=PROD.SAMPLE1.TIERELEV(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TIERCRIT DD   DSN=PROD.SAMPLE1.TIERCRIT(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*           FIXED-WIDTH EXTRACT FOR THE GL POSTING JOB AND THE
+//*           REPORTING WAREHOUSE LOAD (ID, AMOUNT, CLASS, RUN DATE).
+//*           NEW GENERATION EACH RUN; OVERRIDE TO (0),DISP=MOD ON
+//*           A RESTART, SAME AS THE OTHER PER-RUN OUTPUTS ABOVE -
+//*           OTHERWISE THE GL JOB HAS NO STABLE "TODAY'S ROWS"
+//*           BOUNDARY TO READ FROM.
+//EXTOUT   DD   DSN=PROD.SAMPLE1.EXTOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 notifies operations of rejects, but only when        *
+//* STEP010 completed cleanly - if SAMPLE1 abends or sets a      *
+//* non-zero return code, skip straight to job end so nobody     *
+//* mistakes a bad run for a clean one with a few rejects.       *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.SAMPLE1.REJOUT(0),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
